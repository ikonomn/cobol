@@ -0,0 +1,167 @@
+000010******************************************************************
+000020* Author:NIKOS
+000030* Installation: DIFFERENCE-OF-SQUARES BATCH SUITE
+000040* Date-Written: 2026-08-09
+000050* Purpose: Online front end for DIFFERENCE-OF-SQUARES.  Lets an
+000060*          operator key in N and see the three totals immediately,
+000070*          without waiting on a batch job submission, and lets the
+000080*          operator look up a prior run by date and N straight out
+000090*          of the AUDITLOG compliance trail.
+000100******************************************************************
+000110* Mod Log:
+000120* 2026-08-09 NK  Original online program.
+000130* 2026-08-09 NK  3000-LOOKUP now supports an optional date-only or
+000140*                N-only search (zero on either field means "any")
+000150*                instead of requiring both to match, and lists
+000160*                every matching AUDITLOG record instead of
+000170*                stopping at the first one found.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DSQONLN.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.  GNUCOBOL312.
+000240 OBJECT-COMPUTER.  GNUCOBOL312.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT DSQ-AUDIT-FILE ASSIGN TO "AUDITLOG"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-AUDIT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  DSQ-AUDIT-FILE
+000330     RECORDING MODE IS F.
+000340     COPY "DSQAUDIT.CPY".
+000350 WORKING-STORAGE SECTION.
+000360 01 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+000370     88 WS-AUDIT-OK             VALUE "00".
+000380     88 WS-AUDIT-EOF            VALUE "10".
+000390 01 WS-EXIT-SW PIC X(01) VALUE "N".
+000400     88 WS-EXIT-REQUESTED       VALUE "Y".
+000410 01 WS-MENU-CHOICE PIC 9(01) VALUE ZERO.
+000420 01 WS-ONLN-N PIC 9(08) VALUE ZERO.
+000430 01 WS-ONLN-SQUARE-OF-SUM PIC 9(08) VALUE ZERO.
+000440 01 WS-ONLN-SUM-OF-SQUARES PIC 9(08) VALUE ZERO.
+000450 01 WS-ONLN-DIFFERENCE PIC 9(08) VALUE ZERO.
+000460 01 WS-ONLN-ERROR-SW PIC X(01) VALUE "N".
+000470     88 WS-ONLN-ERROR           VALUE "Y".
+000480 01 WS-LOOKUP-DATE PIC 9(08) VALUE ZERO.
+000490 01 WS-LOOKUP-N PIC 9(08) VALUE ZERO.
+000500 01 WS-MATCH-COUNT PIC 9(04) VALUE ZERO.
+000510 01 WS-CONTINUE-SW PIC X(01) VALUE SPACES.
+000520     88 WS-STOP-BROWSE          VALUE "X" "x".
+000530 SCREEN SECTION.
+000540 01 SCR-MENU.
+000550     05 LINE 01 COL 01 VALUE "DSQ ONLINE INQUIRY".
+000560     05 LINE 03 COL 01 VALUE "1  COMPUTE TOTALS FOR AN N".
+000570     05 LINE 04 COL 01 VALUE "2  LOOK UP A PRIOR RUN".
+000580     05 LINE 05 COL 01 VALUE "3  EXIT".
+000590     05 LINE 07 COL 01 VALUE "SELECT OPTION: ".
+000600     05 LINE 07 COL 16 PIC 9(01) USING WS-MENU-CHOICE.
+000610 01 SCR-COMPUTE-IN.
+000620     05 LINE 01 COL 01 VALUE "ENTER N: ".
+000630     05 LINE 01 COL 10 PIC 9(08) USING WS-ONLN-N.
+000640 01 SCR-COMPUTE-OUT.
+000650     05 LINE 03 COL 01 VALUE "SQUARE-OF-SUM   : ".
+000660     05 LINE 03 COL 20 PIC 9(08) FROM WS-ONLN-SQUARE-OF-SUM.
+000670     05 LINE 04 COL 01 VALUE "SUM-OF-SQUARES  : ".
+000680     05 LINE 04 COL 20 PIC 9(08) FROM WS-ONLN-SUM-OF-SQUARES.
+000690     05 LINE 05 COL 01 VALUE "DIFFERENCE      : ".
+000700     05 LINE 05 COL 20 PIC 9(08) FROM WS-ONLN-DIFFERENCE.
+000710 01 SCR-COMPUTE-ERROR.
+000720     05 LINE 03 COL 01 VALUE "*** N TOO LARGE - SIZE ERROR ***".
+000730 01 SCR-LOOKUP-IN.
+000740     05 LINE 01 COL 01 VALUE "RUN DATE (CCYYMMDD, 0 = ANY): ".
+000750     05 LINE 01 COL 32 PIC 9(08) USING WS-LOOKUP-DATE.
+000760     05 LINE 02 COL 01 VALUE "N VALUE            (0 = ANY): ".
+000770     05 LINE 02 COL 32 PIC 9(08) USING WS-LOOKUP-N.
+000780 01 SCR-LOOKUP-OUT.
+000790     05 LINE 03 COL 01 VALUE "RUN DATE        : ".
+000800     05 LINE 03 COL 20 PIC 9(08) FROM DSQ-AUD-TS-DATE.
+000810     05 LINE 04 COL 01 VALUE "N VALUE         : ".
+000820     05 LINE 04 COL 20 PIC 9(08) FROM DSQ-AUD-N.
+000830     05 LINE 05 COL 01 VALUE "SQUARE-OF-SUM   : ".
+000840     05 LINE 05 COL 20 PIC 9(08) FROM DSQ-AUD-SQUARE-OF-SUM.
+000850     05 LINE 06 COL 01 VALUE "SUM-OF-SQUARES  : ".
+000860     05 LINE 06 COL 20 PIC 9(08) FROM DSQ-AUD-SUM-OF-SQUARES.
+000870     05 LINE 07 COL 01 VALUE "DIFFERENCE      : ".
+000880     05 LINE 07 COL 20 PIC 9(08) FROM DSQ-AUD-DIFFERENCE.
+000890     05 LINE 08 COL 01 VALUE "OUTCOME         : ".
+000900     05 LINE 08 COL 20 PIC X(08) FROM DSQ-AUD-OUTCOME.
+000910     05 LINE 10 COL 01 VALUE "ENTER FOR NEXT MATCH, X TO STOP: ".
+000920     05 LINE 10 COL 35 PIC X(01) USING WS-CONTINUE-SW.
+000930 01 SCR-LOOKUP-NOTFOUND.
+000940     05 LINE 04 COL 01 VALUE "*** NO AUDITLOG RECORD MATCHES ***".
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970     PERFORM 1000-PROCESS-MENU THRU 1000-EXIT
+000980         UNTIL WS-EXIT-REQUESTED
+000990     STOP RUN.
+001000
+001010 1000-PROCESS-MENU.
+001020     DISPLAY SCR-MENU
+001030     ACCEPT SCR-MENU
+001040     EVALUATE WS-MENU-CHOICE
+001050         WHEN 1
+001060             PERFORM 2000-COMPUTE THRU 2000-EXIT
+001070         WHEN 2
+001080             PERFORM 3000-LOOKUP THRU 3000-EXIT
+001090         WHEN 3
+001100             SET WS-EXIT-REQUESTED TO TRUE
+001110         WHEN OTHER
+001120             CONTINUE
+001130     END-EVALUATE.
+001140 1000-EXIT.
+001150     EXIT.
+001160
+001170 2000-COMPUTE.
+001180     DISPLAY SCR-COMPUTE-IN
+001190     ACCEPT SCR-COMPUTE-IN
+001200     MOVE "N" TO WS-ONLN-ERROR-SW
+001210     CALL "DSQCALC" USING WS-ONLN-N, WS-ONLN-SQUARE-OF-SUM,
+001220         WS-ONLN-SUM-OF-SQUARES, WS-ONLN-DIFFERENCE,
+001230         WS-ONLN-ERROR-SW
+001240     END-CALL
+001250     IF WS-ONLN-ERROR
+001260         DISPLAY SCR-COMPUTE-ERROR
+001270     ELSE
+001280         DISPLAY SCR-COMPUTE-OUT
+001290     END-IF.
+001300 2000-EXIT.
+001310     EXIT.
+001320
+001330 3000-LOOKUP.
+001340     DISPLAY SCR-LOOKUP-IN
+001350     ACCEPT SCR-LOOKUP-IN
+001360     MOVE ZERO TO WS-MATCH-COUNT
+001370     OPEN INPUT DSQ-AUDIT-FILE
+001380     IF WS-AUDIT-OK
+001390         PERFORM 3100-SEARCH-AUDIT THRU 3100-EXIT
+001400             UNTIL WS-AUDIT-EOF OR WS-STOP-BROWSE
+001410         CLOSE DSQ-AUDIT-FILE
+001420     END-IF
+001430     IF WS-MATCH-COUNT = ZERO
+001440         DISPLAY SCR-LOOKUP-NOTFOUND
+001450     END-IF.
+001460 3000-EXIT.
+001470     EXIT.
+001480
+001490 3100-SEARCH-AUDIT.
+001500     READ DSQ-AUDIT-FILE
+001510         AT END
+001520             SET WS-AUDIT-EOF TO TRUE
+001530             GO TO 3100-EXIT
+001540     END-READ
+001550     IF WS-LOOKUP-DATE = ZERO OR DSQ-AUD-TS-DATE = WS-LOOKUP-DATE
+001560         IF WS-LOOKUP-N = ZERO OR DSQ-AUD-N = WS-LOOKUP-N
+001570             ADD 1 TO WS-MATCH-COUNT
+001580             MOVE SPACES TO WS-CONTINUE-SW
+001590             DISPLAY SCR-LOOKUP-OUT
+001600             ACCEPT SCR-LOOKUP-OUT
+001610         END-IF
+001620     END-IF.
+001630 3100-EXIT.
+001640     EXIT.
+001650
+001660 END PROGRAM DSQONLN.
+001670
