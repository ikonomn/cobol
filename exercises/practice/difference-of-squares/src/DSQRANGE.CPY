@@ -0,0 +1,11 @@
+000010******************************************************************
+000020* Author:NIKOS
+000030* Purpose: Record layout for the RANGEIN batch input file used
+000040*          by DIFFERENCE-OF-SQUARES when it is driven by a list
+000050*          of ranges instead of a single PARM/SYSIN value.
+000060******************************************************************
+000070* Mod Log:
+000080* 2026-08-09 NK  Original copybook - one N-value per record.
+000090******************************************************************
+000100 01  DSQ-RANGE-RECORD.
+000110     05  DSQ-RANGE-N             PIC 9(08).
