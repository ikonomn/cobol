@@ -1,52 +1,606 @@
-      ******************************************************************
-      * Author:NIKOS
-      * Date:
-      * Purpose:
-      * Tectonics: cobc.exe -x -o bin\DIFFERENCE-OF-SQUARES.exe -std=default -Wall -debug DIFFERENCE-OF-SQUARES.COB
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIFFERENCE-OF-SQUARES.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  GNUCOBOL312.
-       OBJECT-COMPUTER.  GNUCOBOL312.
-       SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-       REPOSITORY.
-           FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-DIFFERENCE-OF-SQUARES PIC 9(8).
-       01 WS-SUM-OF-SQUARES PIC 9(8).
-       01 WS-SQUARE-OF-SUM PIC 9(8).
-       01 WS-NUMBER PIC 9(8).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       SQUARE-OF-SUM.
-           MOVE ZERO TO WS-NUMBER
-           PERFORM 10 TIMES
-             ADD 1 TO WS-NUMBER
-             COMPUTE WS-SQUARE-OF-SUM = WS-NUMBER + WS-SQUARE-OF-SUM
-             
-           END-PERFORM
-           COMPUTE WS-SQUARE-OF-SUM = WS-SQUARE-OF-SUM**2
-           
-           DISPLAY "WS-SQUARE-OF-SUM :" WS-SQUARE-OF-SUM.    
-      
-       SUM-OF-SQUARES.
-           MOVE ZERO TO WS-NUMBER
-           PERFORM 10 TIMES
-           ADD 1 TO WS-NUMBER
-           COMPUTE WS-SUM-OF-SQUARES = WS-NUMBER**2 + WS-SUM-OF-SQUARES
-           END-PERFORM
-           DISPLAY "WS-SUM-OF-SQUARES :" WS-SUM-OF-SQUARES. 
-       
-       DIFFERENCE-OF-SQUARES.
-           COMPUTE WS-DIFFERENCE-OF-SQUARES = 
-           WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES
-           DISPLAY "WS-DIFFERENCE-OF-SQUARES :" WS-DIFFERENCE-OF-SQUARES
-           .
-
-       END PROGRAM DIFFERENCE-OF-SQUARES.
- 
+000010******************************************************************
+000020* Author:NIKOS
+000030* Date:
+000040* Purpose:
+000050* Tectonics: cobc.exe -x -o bin\DIFFERENCE-OF-SQUARES.exe -std=default -Wall -debug DIFFERENCE-OF-SQUARES.COB
+000060******************************************************************
+000070* Mod Log:
+000080* 2026-08-09 NK  Upper bound of the range now comes from a JCL
+000090*                PARM or a SYSIN control card instead of being
+000100*                hardcoded at 10, so operations can rerun for
+000110*                any N without a rebuild.
+000120* 2026-08-09 NK  Added RANGEIN batch mode - a file of N-values
+000130*                is processed one range per record with a
+000140*                grand-total summary line at the end.  Also
+000150*                zeroed the accumulators before each range is
+000160*                worked, which a single PARM/SYSIN run never
+000170*                needed but a multi-record batch does.
+000180* 2026-08-09 NK  Added ON SIZE ERROR checking to every COMPUTE.
+000190*                A range that overflows PIC 9(8) is now flagged
+000200*                and routed to EXCPTRPT instead of being
+000210*                reported as if the truncated total were good.
+000220* 2026-08-09 NK  Replaced the three interim DISPLAY statements
+000230*                with a printable RPTOUT report (run-date
+000240*                heading, one detail line per range) that can
+000250*                be filed and handed to an auditor.
+000260* 2026-08-09 NK  Added the XTRCTOUT extract file - one record per
+000270*                successful range (input, three totals, run
+000280*                timestamp) - for the downstream reconciliation
+000290*                job to pick up instead of re-keying the report.
+000300* 2026-08-09 NK  Added CHKPNT checkpoint/restart support for the
+000310*                batch run - the position and grand totals are
+000320*                saved after every range, and a restarted run
+000330*                skips whatever CHKPNT says is already done
+000340*                instead of reprocessing and double-counting it.
+000350* 2026-08-09 NK  Set RETURN-CODE at the end of the run - 4 if any
+000360*                range was rejected, 0 otherwise - so the JCL can
+000370*                COND= around later steps instead of assuming a
+000380*                clean run just because the job did not abend.
+000390* 2026-08-09 NK  Moved the SQUARE-OF-SUM/SUM-OF-SQUARES/DIFFERENCE-
+000400*                OF-SQUARES arithmetic into the DSQCALC subprogram
+000410*                and CALL it, so other jobs no longer need to
+000420*                copy the logic to get the three totals for an N.
+000430* 2026-08-09 NK  Added the AUDITLOG compliance trail - one record
+000440*                per range worked (timestamp, input, three totals,
+000450*                outcome and RC), appended across runs instead of
+000460*                being overwritten like RPTOUT/XTRCTOUT are.
+000470******************************************************************
+000480* 2026-08-09 NK  RPTOUT, XTRCTOUT and EXCPTRPT are now opened
+000490*                EXTEND instead of OUTPUT whenever CHKPNT shows a
+000500*                restart is under way, mirroring the AUDITLOG
+000510*                pattern, so the detail/extract lines for ranges a
+000520*                prior run already finished survive the restart
+000530*                instead of being truncated away.  Added file
+000540*                status checks on all three, matching every other
+000550*                file in this program, with an RC 16 abort if a
+000560*                required output dataset cannot be opened.
+000570* 2026-08-09 NK  Added ON SIZE ERROR checking to the grand-total
+000580*                accumulation, matching the per-range checks
+000590*                already in place, so a batch total that overflows
+000600*                PIC 9(8) is flagged instead of silently wrapping.
+000610* 2026-08-09 NK  The grand-total summary is now written to RPTOUT
+000620*                as well as displayed, so the filed report carries
+000630*                its own totals instead of only the console log.
+000640* 2026-08-09 NK  GET-RUN-PARAMETER now trims and converts the PARM
+000650*                with NUMVAL instead of testing the raw space-
+000660*                padded field for NUMERIC, which was false for
+000670*                every PARM shorter than 8 digits.  CHKPNT now
+000680*                also carries RANGES PROCESSED across a restart,
+000690*                and WRITE-CHECKPOINT/CLEAR-CHECKPOINT check
+000700*                WS-CHKPT-STATUS the same way every other file in
+000710*                this program is checked.
+000720* 2026-08-09 NK  Grand-total overflow no longer adds to
+000730*                WS-EXCEPTION-COUNT - once an accumulator
+000740*                saturates it overflows again on every good
+000750*                range after it, which was pushing RANGES
+000760*                REJECTED past the number of ranges in the file.
+000770*                Uses its own WS-GRAND-TOTAL-SUSPECT-SW instead,
+000780*                set at most once per run and carried through
+000790*                CHKPNT the same way the other totals are.
+000800 IDENTIFICATION DIVISION.
+000810 PROGRAM-ID. DIFFERENCE-OF-SQUARES.
+000820 ENVIRONMENT DIVISION.
+000830 CONFIGURATION SECTION.
+000840 SOURCE-COMPUTER.  GNUCOBOL312.
+000850 OBJECT-COMPUTER.  GNUCOBOL312.
+000860 SPECIAL-NAMES.
+000870      DECIMAL-POINT IS COMMA.
+000880 REPOSITORY.
+000890     FUNCTION ALL INTRINSIC.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-SYSIN-STATUS.
+000950     SELECT RANGE-FILE ASSIGN TO "RANGEIN"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-RANGE-STATUS.
+000980     SELECT DSQ-EXCPT-FILE ASSIGN TO "EXCPTRPT"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-EXCEPTION-STATUS.
+001010     SELECT DSQ-REPORT-FILE ASSIGN TO "RPTOUT"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-REPORT-STATUS.
+001040     SELECT DSQ-EXTRACT-FILE ASSIGN TO "XTRCTOUT"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-EXTRACT-STATUS.
+001070     SELECT DSQ-CHKPT-FILE ASSIGN TO "CHKPNT"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-CHKPT-STATUS.
+001100     SELECT DSQ-AUDIT-FILE ASSIGN TO "AUDITLOG"
+001110         ORGANIZATION IS LINE SEQUENTIAL
+001120         FILE STATUS IS WS-AUDIT-STATUS.
+001130 DATA DIVISION.
+001140 FILE SECTION.
+001150 FD  SYSIN-FILE
+001160     RECORDING MODE IS F.
+001170 01  SYSIN-RECORD.
+001180     05  SYSIN-UPPER-LIMIT       PIC 9(08).
+001190 FD  RANGE-FILE
+001200     RECORDING MODE IS F.
+001210     COPY "DSQRANGE.CPY".
+001220 FD  DSQ-EXCPT-FILE
+001230     RECORDING MODE IS F.
+001240 01  DSQ-EXCPT-RECORD            PIC X(80).
+001250 FD  DSQ-REPORT-FILE
+001260     RECORDING MODE IS F.
+001270 01  DSQ-REPORT-RECORD           PIC X(80).
+001280 FD  DSQ-EXTRACT-FILE
+001290     RECORDING MODE IS F.
+001300     COPY "DSQXTRCT.CPY".
+001310 FD  DSQ-CHKPT-FILE
+001320     RECORDING MODE IS F.
+001330     COPY "DSQCHKPT.CPY".
+001340 FD  DSQ-AUDIT-FILE
+001350     RECORDING MODE IS F.
+001360     COPY "DSQAUDIT.CPY".
+001370 WORKING-STORAGE SECTION.
+001380 01 WS-DIFFERENCE-OF-SQUARES PIC 9(8).
+001390 01 WS-SUM-OF-SQUARES PIC 9(8).
+001400 01 WS-SQUARE-OF-SUM PIC 9(8).
+001410 01 WS-UPPER-LIMIT PIC 9(8) VALUE 10.
+001420 01 WS-PARM-CARD PIC X(08) VALUE SPACES.
+001430 01 WS-PARM-TRIMMED PIC X(08) VALUE SPACES.
+001440 01 WS-SYSIN-STATUS PIC X(02) VALUE SPACES.
+001450     88 WS-SYSIN-OK             VALUE "00".
+001460     88 WS-SYSIN-EOF            VALUE "10".
+001470 01 WS-RANGE-STATUS PIC X(02) VALUE SPACES.
+001480     88 WS-RANGE-OK             VALUE "00".
+001490     88 WS-RANGE-EOF            VALUE "10".
+001500 01 WS-BATCH-MODE-SW PIC X(01) VALUE "N".
+001510     88 WS-BATCH-MODE           VALUE "Y".
+001520 01 WS-RECORD-COUNT PIC 9(8) VALUE ZERO.
+001530 01 WS-GRAND-SQUARE-OF-SUM PIC 9(8) VALUE ZERO.
+001540 01 WS-GRAND-SUM-OF-SQUARES PIC 9(8) VALUE ZERO.
+001550 01 WS-GRAND-DIFFERENCE PIC 9(8) VALUE ZERO.
+001560 01 WS-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+001570     88 WS-EXCEPTION-OK         VALUE "00".
+001580 01 WS-EXCEPTION-COUNT PIC 9(8) VALUE ZERO.
+001590 01 WS-CALC-ERROR-SW PIC X(01) VALUE "N".
+001600     88 WS-CALC-ERROR           VALUE "Y".
+001610 01 WS-REPORT-STATUS PIC X(02) VALUE SPACES.
+001620     88 WS-REPORT-OK            VALUE "00".
+001630 01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+001640 01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+001650     05 WS-RUN-DATE-CCYY         PIC 9(04).
+001660     05 WS-RUN-DATE-MM           PIC 9(02).
+001670     05 WS-RUN-DATE-DD           PIC 9(02).
+001680 01 WS-RUN-TIME PIC 9(08) VALUE ZERO.
+001690 01 WS-EXTRACT-STATUS PIC X(02) VALUE SPACES.
+001700     88 WS-EXTRACT-OK           VALUE "00".
+001710 01 WS-CHKPT-STATUS PIC X(02) VALUE SPACES.
+001720     88 WS-CHKPT-OK              VALUE "00".
+001730 01 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+001740     88 WS-AUDIT-OK              VALUE "00".
+001750 01 WS-RANGE-POSITION PIC 9(8) VALUE ZERO.
+001760 01 WS-CHECKPOINT-COUNT PIC 9(8) VALUE ZERO.
+001770 01 WS-SKIP-COUNT PIC 9(8) VALUE ZERO.
+001780 01 WS-CHKPT-CLEAR-ERROR-SW PIC X(01) VALUE "N".
+001790     88 WS-CHKPT-CLEAR-ERROR      VALUE "Y".
+001800 01 WS-GRAND-TOTAL-SUSPECT-SW PIC X(01) VALUE "N".
+001810     88 WS-GRAND-TOTAL-SUSPECT     VALUE "Y".
+001820 PROCEDURE DIVISION.
+001830 MAIN-PROCEDURE.
+001840     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001850     ACCEPT WS-RUN-TIME FROM TIME
+001860     OPEN INPUT RANGE-FILE
+001870     IF WS-RANGE-OK
+001880         SET WS-BATCH-MODE TO TRUE
+001890         PERFORM READ-CHECKPOINT
+001900     END-IF
+001910     PERFORM OPEN-DSQ-FILES
+001920     PERFORM WRITE-REPORT-HEADING
+001930     PERFORM WRITE-EXCEPTION-HEADING
+001940     IF WS-BATCH-MODE
+001950         PERFORM PROCESS-BATCH
+001960         CLOSE RANGE-FILE
+001970         PERFORM CLEAR-CHECKPOINT
+001980         PERFORM WRITE-GRAND-TOTAL-LINES
+001990         DISPLAY "GRAND TOTAL SQUARE-OF-SUM   :"
+002000             WS-GRAND-SQUARE-OF-SUM
+002010         DISPLAY "GRAND TOTAL SUM-OF-SQUARES  :"
+002020             WS-GRAND-SUM-OF-SQUARES
+002030         DISPLAY "GRAND TOTAL DIFFERENCE      :"
+002040             WS-GRAND-DIFFERENCE
+002050         DISPLAY "RANGES PROCESSED            :"
+002060             WS-RECORD-COUNT
+002070         DISPLAY "RANGES REJECTED             :"
+002080             WS-EXCEPTION-COUNT
+002090         DISPLAY "RANGES SKIPPED (RESTART)    :"
+002100             WS-SKIP-COUNT
+002110         IF WS-GRAND-TOTAL-SUSPECT
+002120             DISPLAY "*** GRAND TOTALS SUSPECT - SEE EXCPTRPT ***"
+002130         END-IF
+002140     ELSE
+002150         PERFORM GET-RUN-PARAMETER
+002160         PERFORM CALCULATE-DSQ
+002170         PERFORM WRITE-DSQ-AUDIT-RECORD
+002180         IF WS-CALC-ERROR
+002190             PERFORM WRITE-DSQ-EXCPT-RECORD
+002200         ELSE
+002210             PERFORM WRITE-DSQ-REPORT-LINE
+002220             PERFORM WRITE-DSQ-EXTRACT-RECORD
+002230         END-IF
+002240     END-IF
+002250     CLOSE DSQ-REPORT-FILE
+002260     CLOSE DSQ-EXCPT-FILE
+002270     CLOSE DSQ-EXTRACT-FILE
+002280     CLOSE DSQ-AUDIT-FILE
+002290     PERFORM SET-RUN-RETURN-CODE
+002300     STOP RUN.
+002310
+002320 SET-RUN-RETURN-CODE.
+002330*    RC 00 - EVERY RANGE COMPUTED CLEAN.
+002340*    RC 04 - ONE OR MORE RANGES FAILED VALIDATION (SIZE ERROR) AND
+002350*            WAS ROUTED TO EXCPTRPT, BUT THE REST OF THE RUN IS
+002360*            GOOD.  A WARNING LEVEL SO JCL CAN COND= AROUND
+002370*            DOWNSTREAM STEPS THAT NEED A CLEAN RUN WITHOUT
+002380*            FAILING THE WHOLE JOB.
+002390*    RC 16 - CHKPNT COULD NOT BE CLEARED AFTER A CLEAN FINISH, SO
+002400*            A LATER RUN AGAINST A NEW RANGEIN MAY SKIP RECORDS
+002410*            THAT BELONG TO IT.  THE REPORT/EXTRACT FOR THIS RUN
+002420*            ARE STILL GOOD, BUT OPERATIONS NEEDS TO KNOW CHKPNT
+002430*            IS LEFT IN A STATE THAT NEEDS ATTENTION.
+002440     IF WS-CHKPT-CLEAR-ERROR
+002450         MOVE 16 TO RETURN-CODE
+002460     ELSE
+002470         IF WS-EXCEPTION-COUNT > ZERO
+002480                 OR WS-GRAND-TOTAL-SUSPECT
+002490             MOVE 4 TO RETURN-CODE
+002500         ELSE
+002510             MOVE 0 TO RETURN-CODE
+002520         END-IF
+002530     END-IF.
+002540
+002550 OPEN-DSQ-FILES.
+002560*    ON A RESTARTED RUN (WS-CHECKPOINT-COUNT > ZERO), RPTOUT,
+002570*    XTRCTOUT AND EXCPTRPT ARE OPENED EXTEND SO THE DETAIL LINES
+002580*    FOR RANGES A PRIOR RUN ALREADY COMPLETED ARE NOT LOST WHEN
+002590*    THIS RUN SKIPS BACK OVER THEM - THE SAME PATTERN AUDITLOG
+002600*    ALREADY USES TO SURVIVE ACROSS RUNS.
+002610     IF WS-CHECKPOINT-COUNT > ZERO
+002620         OPEN EXTEND DSQ-REPORT-FILE
+002630         IF NOT WS-REPORT-OK
+002640             OPEN OUTPUT DSQ-REPORT-FILE
+002650         END-IF
+002660         OPEN EXTEND DSQ-EXTRACT-FILE
+002670         IF NOT WS-EXTRACT-OK
+002680             OPEN OUTPUT DSQ-EXTRACT-FILE
+002690         END-IF
+002700         OPEN EXTEND DSQ-EXCPT-FILE
+002710         IF NOT WS-EXCEPTION-OK
+002720             OPEN OUTPUT DSQ-EXCPT-FILE
+002730         END-IF
+002740     ELSE
+002750         OPEN OUTPUT DSQ-REPORT-FILE
+002760         OPEN OUTPUT DSQ-EXTRACT-FILE
+002770         OPEN OUTPUT DSQ-EXCPT-FILE
+002780     END-IF
+002790     OPEN EXTEND DSQ-AUDIT-FILE
+002800     IF NOT WS-AUDIT-OK
+002810         OPEN OUTPUT DSQ-AUDIT-FILE
+002820     END-IF
+002830     IF NOT WS-REPORT-OK OR NOT WS-EXTRACT-OK
+002840         OR NOT WS-EXCEPTION-OK
+002850         DISPLAY "*** UNABLE TO OPEN A REQUIRED OUTPUT FILE ***"
+002860         MOVE 16 TO RETURN-CODE
+002870         STOP RUN
+002880     END-IF.
+002890
+002900 WRITE-REPORT-HEADING.
+002910     MOVE SPACES TO DSQ-REPORT-RECORD
+002920     STRING "DIFFERENCE OF SQUARES REPORT - RUN DATE "
+002930         DELIMITED BY SIZE
+002940         WS-RUN-DATE-CCYY DELIMITED BY SIZE
+002950         "-" DELIMITED BY SIZE
+002960         WS-RUN-DATE-MM DELIMITED BY SIZE
+002970         "-" DELIMITED BY SIZE
+002980         WS-RUN-DATE-DD DELIMITED BY SIZE
+002990         INTO DSQ-REPORT-RECORD
+003000     END-STRING
+003010     WRITE DSQ-REPORT-RECORD
+003020     IF WS-CHECKPOINT-COUNT > ZERO
+003030         MOVE "*** RESTARTED RUN - RESUMING AFTER CHECKPOINT ***"
+003040             TO DSQ-REPORT-RECORD
+003050         WRITE DSQ-REPORT-RECORD
+003060     END-IF
+003070     MOVE "N-VALUE  SQUARE-OF-SUM  SUM-OF-SQUARES  DIFFERENCE"
+003080         TO DSQ-REPORT-RECORD
+003090     WRITE DSQ-REPORT-RECORD.
+003100
+003110 WRITE-EXCEPTION-HEADING.
+003120     MOVE "*** DIFFERENCE-OF-SQUARES EXCEPTION REPORT ***"
+003130         TO DSQ-EXCPT-RECORD
+003140     WRITE DSQ-EXCPT-RECORD.
+003150
+003160 WRITE-GRAND-TOTAL-LINES.
+003170*    THE GRAND-TOTAL SUMMARY IS PART OF THE SAME DELIVERABLE AS
+003180*    THE PER-RANGE DETAIL LINES, SO IT BELONGS IN RPTOUT ALONGSIDE
+003190*    THEM AND NOT ONLY ON THE CONSOLE.
+003200     MOVE SPACES TO DSQ-REPORT-RECORD
+003210     WRITE DSQ-REPORT-RECORD
+003220     MOVE SPACES TO DSQ-REPORT-RECORD
+003230     STRING "GRAND TOTAL SQUARE-OF-SUM   : " DELIMITED BY SIZE
+003240         WS-GRAND-SQUARE-OF-SUM DELIMITED BY SIZE
+003250         INTO DSQ-REPORT-RECORD
+003260     END-STRING
+003270     WRITE DSQ-REPORT-RECORD
+003280     MOVE SPACES TO DSQ-REPORT-RECORD
+003290     STRING "GRAND TOTAL SUM-OF-SQUARES  : " DELIMITED BY SIZE
+003300         WS-GRAND-SUM-OF-SQUARES DELIMITED BY SIZE
+003310         INTO DSQ-REPORT-RECORD
+003320     END-STRING
+003330     WRITE DSQ-REPORT-RECORD
+003340     MOVE SPACES TO DSQ-REPORT-RECORD
+003350     STRING "GRAND TOTAL DIFFERENCE      : " DELIMITED BY SIZE
+003360         WS-GRAND-DIFFERENCE DELIMITED BY SIZE
+003370         INTO DSQ-REPORT-RECORD
+003380     END-STRING
+003390     WRITE DSQ-REPORT-RECORD
+003400     MOVE SPACES TO DSQ-REPORT-RECORD
+003410     STRING "RANGES PROCESSED            : " DELIMITED BY SIZE
+003420         WS-RECORD-COUNT DELIMITED BY SIZE
+003430         INTO DSQ-REPORT-RECORD
+003440     END-STRING
+003450     WRITE DSQ-REPORT-RECORD
+003460     MOVE SPACES TO DSQ-REPORT-RECORD
+003470     STRING "RANGES REJECTED             : " DELIMITED BY SIZE
+003480         WS-EXCEPTION-COUNT DELIMITED BY SIZE
+003490         INTO DSQ-REPORT-RECORD
+003500     END-STRING
+003510     WRITE DSQ-REPORT-RECORD
+003520     MOVE SPACES TO DSQ-REPORT-RECORD
+003530     STRING "RANGES SKIPPED (RESTART)    : " DELIMITED BY SIZE
+003540         WS-SKIP-COUNT DELIMITED BY SIZE
+003550         INTO DSQ-REPORT-RECORD
+003560     END-STRING
+003570     WRITE DSQ-REPORT-RECORD
+003580     MOVE SPACES TO DSQ-REPORT-RECORD
+003590     IF WS-GRAND-TOTAL-SUSPECT
+003600         STRING "GRAND TOTALS SUSPECT        : YES - SEE "
+003610             DELIMITED BY SIZE
+003620             "EXCPTRPT" DELIMITED BY SIZE
+003630             INTO DSQ-REPORT-RECORD
+003640         END-STRING
+003650     ELSE
+003660         STRING "GRAND TOTALS SUSPECT        : NO"
+003670             DELIMITED BY SIZE
+003680             INTO DSQ-REPORT-RECORD
+003690         END-STRING
+003700     END-IF
+003710     WRITE DSQ-REPORT-RECORD.
+003720
+003730 WRITE-GRAND-TOTAL-OVERFLOW.
+003740*    A GRAND TOTAL OVERFLOWED PIC 9(8).  THIS IS A RUN-LEVEL
+003750*    CONDITION, NOT A PER-RANGE ONE - ONCE AN ACCUMULATOR
+003760*    SATURATES IT OVERFLOWS AGAIN ON EVERY GOOD RANGE AFTER IT, SO
+003770*    THIS IS FLAGGED WITH ITS OWN SWITCH (SET AT MOST ONCE PER
+003780*    RUN) RATHER THAN ADDING TO WS-EXCEPTION-COUNT, WHICH WOULD
+003790*    MAKE "RANGES REJECTED" CLIMB PAST THE NUMBER OF RANGES IN
+003800*    THE FILE AND CORRUPT THE AUDIT TRAIL.
+003810     IF NOT WS-GRAND-TOTAL-SUSPECT
+003820         SET WS-GRAND-TOTAL-SUSPECT TO TRUE
+003830         MOVE SPACES TO DSQ-EXCPT-RECORD
+003840         STRING "GRAND TOTAL OVERFLOW AT N=" WS-UPPER-LIMIT
+003850             DELIMITED BY SIZE
+003860             " - TOTALS BEYOND THIS POINT ARE SUSPECT"
+003870             DELIMITED BY SIZE
+003880             INTO DSQ-EXCPT-RECORD
+003890         END-STRING
+003900         WRITE DSQ-EXCPT-RECORD
+003910         DISPLAY "*** " DSQ-EXCPT-RECORD
+003920     END-IF.
+003930
+003940
+003950 PROCESS-BATCH.
+003960*    ONE REPORT LINE IS PRODUCED PER RANGE READ FROM RANGEIN,
+003970*    REUSING THE SAME CALCULATE-DSQ LOGIC AS THE SINGLE-RANGE RUN.
+003980     PERFORM PROCESS-ONE-RANGE THRU PROCESS-ONE-RANGE-EXIT
+003990         UNTIL WS-RANGE-EOF.
+004000
+004010 PROCESS-ONE-RANGE.
+004020     READ RANGE-FILE
+004030         AT END
+004040             SET WS-RANGE-EOF TO TRUE
+004050             GO TO PROCESS-ONE-RANGE-EXIT
+004060     END-READ
+004070     ADD 1 TO WS-RANGE-POSITION
+004080     IF WS-RANGE-POSITION NOT > WS-CHECKPOINT-COUNT
+004090         ADD 1 TO WS-SKIP-COUNT
+004100         GO TO PROCESS-ONE-RANGE-EXIT
+004110     END-IF
+004120     MOVE DSQ-RANGE-N TO WS-UPPER-LIMIT
+004130     PERFORM CALCULATE-DSQ
+004140     PERFORM WRITE-DSQ-AUDIT-RECORD
+004150     ADD 1 TO WS-RECORD-COUNT
+004160     IF WS-CALC-ERROR
+004170         PERFORM WRITE-DSQ-EXCPT-RECORD
+004180     ELSE
+004190         ADD WS-SQUARE-OF-SUM TO WS-GRAND-SQUARE-OF-SUM
+004200             ON SIZE ERROR
+004210                 PERFORM WRITE-GRAND-TOTAL-OVERFLOW
+004220         END-ADD
+004230         ADD WS-SUM-OF-SQUARES TO WS-GRAND-SUM-OF-SQUARES
+004240             ON SIZE ERROR
+004250                 PERFORM WRITE-GRAND-TOTAL-OVERFLOW
+004260         END-ADD
+004270         ADD WS-DIFFERENCE-OF-SQUARES TO WS-GRAND-DIFFERENCE
+004280             ON SIZE ERROR
+004290                 PERFORM WRITE-GRAND-TOTAL-OVERFLOW
+004300         END-ADD
+004310         PERFORM WRITE-DSQ-REPORT-LINE
+004320         PERFORM WRITE-DSQ-EXTRACT-RECORD
+004330     END-IF
+004340     PERFORM WRITE-CHECKPOINT.
+004350 PROCESS-ONE-RANGE-EXIT.
+004360     EXIT.
+004370
+004380 WRITE-DSQ-EXCPT-RECORD.
+004390     ADD 1 TO WS-EXCEPTION-COUNT
+004400     MOVE SPACES TO DSQ-EXCPT-RECORD
+004410     STRING "N=" WS-UPPER-LIMIT DELIMITED BY SIZE
+004420         " SIZE ERROR - RECORD REJECTED" DELIMITED BY SIZE
+004430         INTO DSQ-EXCPT-RECORD
+004440     END-STRING
+004450     WRITE DSQ-EXCPT-RECORD
+004460     DISPLAY "*** " DSQ-EXCPT-RECORD.
+004470
+004480 WRITE-DSQ-REPORT-LINE.
+004490     MOVE SPACES TO DSQ-REPORT-RECORD
+004500     STRING WS-UPPER-LIMIT DELIMITED BY SIZE
+004510         "  " DELIMITED BY SIZE
+004520         WS-SQUARE-OF-SUM DELIMITED BY SIZE
+004530         "      " DELIMITED BY SIZE
+004540         WS-SUM-OF-SQUARES DELIMITED BY SIZE
+004550         "      " DELIMITED BY SIZE
+004560         WS-DIFFERENCE-OF-SQUARES DELIMITED BY SIZE
+004570         INTO DSQ-REPORT-RECORD
+004580     END-STRING
+004590     WRITE DSQ-REPORT-RECORD.
+004600
+004610 WRITE-DSQ-EXTRACT-RECORD.
+004620     MOVE WS-UPPER-LIMIT           TO DSQ-XTR-N
+004630     MOVE WS-SQUARE-OF-SUM         TO DSQ-XTR-SQUARE-OF-SUM
+004640     MOVE WS-SUM-OF-SQUARES        TO DSQ-XTR-SUM-OF-SQUARES
+004650     MOVE WS-DIFFERENCE-OF-SQUARES TO DSQ-XTR-DIFFERENCE
+004660     MOVE WS-RUN-DATE              TO DSQ-XTR-TS-DATE
+004670     MOVE WS-RUN-TIME              TO DSQ-XTR-TS-TIME
+004680     WRITE DSQ-EXTRACT-RECORD.
+004690
+004700 WRITE-DSQ-AUDIT-RECORD.
+004710*    ONE AUDITLOG RECORD IS APPENDED FOR EVERY RANGE WORKED,
+004720*    SUCCESSFUL OR REJECTED, SO COMPLIANCE REVIEW HAS A FULL
+004730*    TRAIL OF WHAT RAN, WHEN, AND WITH WHAT OUTCOME - NOT JUST
+004740*    THE RANGES THAT MADE IT INTO RPTOUT OR XTRCTOUT.
+004750     MOVE WS-RUN-DATE              TO DSQ-AUD-TS-DATE
+004760     MOVE WS-RUN-TIME              TO DSQ-AUD-TS-TIME
+004770     MOVE WS-UPPER-LIMIT           TO DSQ-AUD-N
+004780     MOVE WS-SQUARE-OF-SUM         TO DSQ-AUD-SQUARE-OF-SUM
+004790     MOVE WS-SUM-OF-SQUARES        TO DSQ-AUD-SUM-OF-SQUARES
+004800     MOVE WS-DIFFERENCE-OF-SQUARES TO DSQ-AUD-DIFFERENCE
+004810     IF WS-CALC-ERROR
+004820         MOVE "REJECTED" TO DSQ-AUD-OUTCOME
+004830         MOVE 4 TO DSQ-AUD-RC
+004840     ELSE
+004850         MOVE "OK      " TO DSQ-AUD-OUTCOME
+004860         MOVE 0 TO DSQ-AUD-RC
+004870     END-IF
+004880     WRITE DSQ-AUDIT-RECORD.
+004890
+004900 READ-CHECKPOINT.
+004910*    IF AN EARLIER RUN LEFT A CHKPNT RECORD, PICK UP ITS RANGE
+004920*    POSITION AND GRAND TOTALS SO A RESTARTED RUN DOES NOT
+004930*    REPROCESS AND DOUBLE-COUNT WORK ALREADY DONE.
+004940     OPEN INPUT DSQ-CHKPT-FILE
+004950     IF WS-CHKPT-OK
+004960         READ DSQ-CHKPT-FILE
+004970             NOT AT END
+004980                 MOVE DSQ-CHKPT-COUNT
+004990                     TO WS-CHECKPOINT-COUNT
+005000                 MOVE DSQ-CHKPT-GRAND-SQUARE-OF-SUM
+005010                     TO WS-GRAND-SQUARE-OF-SUM
+005020                 MOVE DSQ-CHKPT-GRAND-SUM-OF-SQUARES
+005030                     TO WS-GRAND-SUM-OF-SQUARES
+005040                 MOVE DSQ-CHKPT-GRAND-DIFFERENCE
+005050                     TO WS-GRAND-DIFFERENCE
+005060                 MOVE DSQ-CHKPT-EXCEPTION-COUNT
+005070                     TO WS-EXCEPTION-COUNT
+005080                 MOVE DSQ-CHKPT-RECORD-COUNT
+005090                     TO WS-RECORD-COUNT
+005100                 IF DSQ-CHKPT-GRAND-SUSPECT = "Y"
+005110                     SET WS-GRAND-TOTAL-SUSPECT TO TRUE
+005120                 END-IF
+005130         END-READ
+005140         CLOSE DSQ-CHKPT-FILE
+005150     END-IF.
+005160
+005170 WRITE-CHECKPOINT.
+005180     MOVE WS-RANGE-POSITION TO DSQ-CHKPT-COUNT
+005190     MOVE WS-GRAND-SQUARE-OF-SUM
+005200         TO DSQ-CHKPT-GRAND-SQUARE-OF-SUM
+005210     MOVE WS-GRAND-SUM-OF-SQUARES
+005220         TO DSQ-CHKPT-GRAND-SUM-OF-SQUARES
+005230     MOVE WS-GRAND-DIFFERENCE TO DSQ-CHKPT-GRAND-DIFFERENCE
+005240     MOVE WS-EXCEPTION-COUNT TO DSQ-CHKPT-EXCEPTION-COUNT
+005250     MOVE WS-RECORD-COUNT TO DSQ-CHKPT-RECORD-COUNT
+005260     MOVE WS-GRAND-TOTAL-SUSPECT-SW TO DSQ-CHKPT-GRAND-SUSPECT
+005270     OPEN OUTPUT DSQ-CHKPT-FILE
+005280     IF NOT WS-CHKPT-OK
+005290         DISPLAY "*** UNABLE TO WRITE CHKPNT - RESTART "
+005300             "WOULD NOT BE RELIABLE ***"
+005310         MOVE 16 TO RETURN-CODE
+005320         STOP RUN
+005330     END-IF
+005340     WRITE DSQ-CHKPT-RECORD
+005350     CLOSE DSQ-CHKPT-FILE.
+005360
+005370 CLEAR-CHECKPOINT.
+005380*    THE BATCH RUN ENDED CLEAN, SO THE CHECKPOINT IS NO LONGER
+005390*    NEEDED - RESET IT TO ZERO SO THE NEXT FRESH RUN DOES NOT
+005400*    SKIP RECORDS THAT BELONG TO A DIFFERENT RANGEIN FILE.
+005410     MOVE ZERO TO DSQ-CHKPT-COUNT
+005420     MOVE ZERO TO DSQ-CHKPT-GRAND-SQUARE-OF-SUM
+005430     MOVE ZERO TO DSQ-CHKPT-GRAND-SUM-OF-SQUARES
+005440     MOVE ZERO TO DSQ-CHKPT-GRAND-DIFFERENCE
+005450     MOVE ZERO TO DSQ-CHKPT-EXCEPTION-COUNT
+005460     MOVE ZERO TO DSQ-CHKPT-RECORD-COUNT
+005470     MOVE "N" TO DSQ-CHKPT-GRAND-SUSPECT
+005480     OPEN OUTPUT DSQ-CHKPT-FILE
+005490     IF NOT WS-CHKPT-OK
+005500         SET WS-CHKPT-CLEAR-ERROR TO TRUE
+005510         DISPLAY "*** UNABLE TO CLEAR CHKPNT - A LATER RUN "
+005520             "AGAINST A NEW RANGEIN MAY SKIP RECORDS ***"
+005530     ELSE
+005540         WRITE DSQ-CHKPT-RECORD
+005550         CLOSE DSQ-CHKPT-FILE
+005560     END-IF.
+005570
+005580 GET-RUN-PARAMETER.
+005590*    THE UPPER BOUND OF THE RANGE COMES FROM THE JCL PARM
+005600*    FIRST.  IF THE PARM WAS NOT SUPPLIED, FALL BACK TO A
+005610*    SYSIN CONTROL CARD SO THE JOB CAN STILL BE DRIVEN BY
+005620*    A CARD DECK WHEN NO PARM IS CODED ON THE EXEC STATEMENT.
+005630*    COMMAND-LINE LEAVES THE PARM LEFT-JUSTIFIED AND SPACE-
+005640*    PADDED IN WS-PARM-CARD, WHICH IS NEVER NUMERIC AS AN
+005650*    ALPHANUMERIC FIELD ONCE TRAILING SPACES ARE PRESENT, SO THE
+005660*    TRIMMED VALUE IS CONVERTED WITH NUMVAL INTO THE NUMERIC
+005670*    WS-UPPER-LIMIT INSTEAD OF TESTING THE RAW FIELD FOR NUMERIC.
+005680     ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+005690     MOVE FUNCTION TRIM(WS-PARM-CARD) TO WS-PARM-TRIMMED
+005700     IF WS-PARM-TRIMMED NOT = SPACES
+005710             AND FUNCTION TEST-NUMVAL(WS-PARM-TRIMMED) = 0
+005720             AND FUNCTION NUMVAL(WS-PARM-TRIMMED) > ZERO
+005730         MOVE FUNCTION NUMVAL(WS-PARM-TRIMMED) TO WS-UPPER-LIMIT
+005740     ELSE
+005750         OPEN INPUT SYSIN-FILE
+005760         IF WS-SYSIN-OK
+005770             READ SYSIN-FILE
+005780                 NOT AT END
+005790                     IF SYSIN-UPPER-LIMIT > ZERO
+005800                         MOVE SYSIN-UPPER-LIMIT TO WS-UPPER-LIMIT
+005810                     END-IF
+005820             END-READ
+005830             CLOSE SYSIN-FILE
+005840         END-IF
+005850     END-IF.
+005860
+005870 CALCULATE-DSQ.
+005880*    THE SQUARE-OF-SUM / SUM-OF-SQUARES / DIFFERENCE-OF-SQUARES
+005890*    ARITHMETIC LIVES IN THE DSQCALC SUBPROGRAM SO OTHER JOBS CAN
+005900*    CALL IT DIRECTLY INSTEAD OF COPYING THIS LOGIC.
+005910     MOVE "N" TO WS-CALC-ERROR-SW
+005920     CALL "DSQCALC" USING WS-UPPER-LIMIT, WS-SQUARE-OF-SUM,
+005930         WS-SUM-OF-SQUARES, WS-DIFFERENCE-OF-SQUARES,
+005940         WS-CALC-ERROR-SW
+005950     END-CALL.
+005960
+005970 END PROGRAM DIFFERENCE-OF-SQUARES.
+005980
+005990
+006000
+006010
+006020
+006030
+006040
+006050
+006060
