@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* Author:NIKOS
+000030* Purpose: Record layout for the AUDITLOG compliance trail written
+000040*          by DIFFERENCE-OF-SQUARES.  One record is appended for
+000050*          every range worked, successful or rejected, so a
+000060*          reviewer can see exactly what was run, when, and with
+000070*          what outcome without having to reconstruct it from
+000080*          RPTOUT/EXCPTRPT after the fact.
+000090******************************************************************
+000100* Mod Log:
+000110* 2026-08-09 NK  Original copybook.
+000120******************************************************************
+000130 01  DSQ-AUDIT-RECORD.
+000140     05  DSQ-AUD-TIMESTAMP.
+000150         10  DSQ-AUD-TS-DATE          PIC 9(08).
+000160         10  DSQ-AUD-TS-TIME          PIC 9(08).
+000170     05  DSQ-AUD-N                    PIC 9(08).
+000180     05  DSQ-AUD-SQUARE-OF-SUM        PIC 9(08).
+000190     05  DSQ-AUD-SUM-OF-SQUARES       PIC 9(08).
+000200     05  DSQ-AUD-DIFFERENCE           PIC 9(08).
+000210     05  DSQ-AUD-OUTCOME              PIC X(08).
+000220     05  DSQ-AUD-RC                   PIC 9(02).
