@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* Author:NIKOS
+000030* Purpose: Record layout for the XTRCTOUT extract file written
+000040*          by DIFFERENCE-OF-SQUARES so a downstream reconciliation
+000050*          job can pick up the input value, the three computed
+000060*          totals, and the timestamp of the run that produced
+000070*          them without having to parse the printed RPTOUT report.
+000080******************************************************************
+000090* Mod Log:
+000100* 2026-08-09 NK  Original copybook.
+000110******************************************************************
+000120 01  DSQ-EXTRACT-RECORD.
+000130     05  DSQ-XTR-N                   PIC 9(08).
+000140     05  DSQ-XTR-SQUARE-OF-SUM       PIC 9(08).
+000150     05  DSQ-XTR-SUM-OF-SQUARES      PIC 9(08).
+000160     05  DSQ-XTR-DIFFERENCE          PIC 9(08).
+000170     05  DSQ-XTR-TIMESTAMP.
+000180         10  DSQ-XTR-TS-DATE         PIC 9(08).
+000190         10  DSQ-XTR-TS-TIME         PIC 9(08).
