@@ -0,0 +1,28 @@
+000010******************************************************************
+000020* Author:NIKOS
+000030* Purpose: Record layout for the CHKPNT checkpoint/restart file
+000040*          used by DIFFERENCE-OF-SQUARES batch mode.  Carries the
+000050*          position of the last RANGEIN record successfully
+000060*          completed plus the grand totals accumulated so far, so
+000070*          a restarted run can pick up where an earlier run left
+000080*          off instead of reprocessing (and double-counting) work
+000090*          already done.
+000100******************************************************************
+000110* Mod Log:
+000120* 2026-08-09 NK  Original copybook.
+000130* 2026-08-09 NK  Added DSQ-CHKPT-RECORD-COUNT so a restarted run's
+000140*                RANGES PROCESSED total carries forward the same
+000150*                way the grand totals and exception count already
+000160*                do, instead of only counting the current segment.
+000170* 2026-08-09 NK  Added DSQ-CHKPT-GRAND-SUSPECT so a grand-total
+000180*                overflow flagged before a restart is not
+000190*                silently forgotten by the next run segment.
+000200******************************************************************
+000210 01  DSQ-CHKPT-RECORD.
+000220     05  DSQ-CHKPT-COUNT                  PIC 9(08).
+000230     05  DSQ-CHKPT-GRAND-SQUARE-OF-SUM    PIC 9(08).
+000240     05  DSQ-CHKPT-GRAND-SUM-OF-SQUARES   PIC 9(08).
+000250     05  DSQ-CHKPT-GRAND-DIFFERENCE       PIC 9(08).
+000260     05  DSQ-CHKPT-EXCEPTION-COUNT        PIC 9(08).
+000270     05  DSQ-CHKPT-RECORD-COUNT           PIC 9(08).
+000280     05  DSQ-CHKPT-GRAND-SUSPECT          PIC X(01).
