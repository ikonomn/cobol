@@ -0,0 +1,91 @@
+000010******************************************************************
+000020* Author:NIKOS
+000030* Installation: DIFFERENCE-OF-SQUARES BATCH SUITE
+000040* Date-Written: 2026-08-09
+000050* Purpose: Computes the square of the sum, the sum of the
+000060*          squares, and the difference of those two totals for
+000070*          the range 1 THRU DSQCALC-N.  Broken out of
+000080*          DIFFERENCE-OF-SQUARES into its own callable
+000090*          subprogram so any job that needs the three totals for
+000100*          a given N can CALL "DSQCALC" instead of copying the
+000110*          arithmetic.
+000120******************************************************************
+000130* Mod Log:
+000140* 2026-08-09 NK  Original subprogram, split out of the
+000150*                DIFFERENCE-OF-SQUARES SQUARE-OF-SUM,
+000160*                SUM-OF-SQUARES and DIFFERENCE-OF-SQUARES
+000170*                paragraphs (including their ON SIZE ERROR
+000180*                checking) unchanged.
+000190* 2026-08-09 NK  Clear DSQCALC-ERROR-SW at entry instead of
+000200*                relying on every caller to pre-clear it before
+000210*                the CALL.
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. DSQCALC.
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.  GNUCOBOL312.
+000280 OBJECT-COMPUTER.  GNUCOBOL312.
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 01 WS-NUMBER PIC 9(8).
+000320 LINKAGE SECTION.
+000330 01 DSQCALC-N                  PIC 9(8).
+000340 01 DSQCALC-SQUARE-OF-SUM      PIC 9(8).
+000350 01 DSQCALC-SUM-OF-SQUARES     PIC 9(8).
+000360 01 DSQCALC-DIFFERENCE         PIC 9(8).
+000370 01 DSQCALC-ERROR-SW           PIC X(01).
+000380     88 DSQCALC-ERROR          VALUE "Y".
+000390 PROCEDURE DIVISION USING DSQCALC-N, DSQCALC-SQUARE-OF-SUM,
+000400     DSQCALC-SUM-OF-SQUARES, DSQCALC-DIFFERENCE,
+000410     DSQCALC-ERROR-SW.
+000420 0000-MAINLINE.
+000430     MOVE "N" TO DSQCALC-ERROR-SW
+000440     PERFORM 1000-SQUARE-OF-SUM THRU 1000-EXIT
+000450     PERFORM 2000-SUM-OF-SQUARES THRU 2000-EXIT
+000460     PERFORM 3000-DIFFERENCE-OF-SQUARES THRU 3000-EXIT
+000470     GOBACK.
+000480
+000490 1000-SQUARE-OF-SUM.
+000500     MOVE ZERO TO WS-NUMBER
+000510     MOVE ZERO TO DSQCALC-SQUARE-OF-SUM
+000520     PERFORM DSQCALC-N TIMES
+000530       ADD 1 TO WS-NUMBER
+000540       COMPUTE DSQCALC-SQUARE-OF-SUM =
+000550           WS-NUMBER + DSQCALC-SQUARE-OF-SUM
+000560         ON SIZE ERROR
+000570             SET DSQCALC-ERROR TO TRUE
+000580       END-COMPUTE
+000590     END-PERFORM
+000600     COMPUTE DSQCALC-SQUARE-OF-SUM = DSQCALC-SQUARE-OF-SUM**2
+000610         ON SIZE ERROR
+000620             SET DSQCALC-ERROR TO TRUE
+000630     END-COMPUTE.
+000640 1000-EXIT.
+000650     EXIT.
+000660
+000670 2000-SUM-OF-SQUARES.
+000680     MOVE ZERO TO WS-NUMBER
+000690     MOVE ZERO TO DSQCALC-SUM-OF-SQUARES
+000700     PERFORM DSQCALC-N TIMES
+000710     ADD 1 TO WS-NUMBER
+000720     COMPUTE DSQCALC-SUM-OF-SQUARES =
+000730         WS-NUMBER**2 + DSQCALC-SUM-OF-SQUARES
+000740         ON SIZE ERROR
+000750             SET DSQCALC-ERROR TO TRUE
+000760     END-COMPUTE
+000770     END-PERFORM.
+000780 2000-EXIT.
+000790     EXIT.
+000800
+000810 3000-DIFFERENCE-OF-SQUARES.
+000820     COMPUTE DSQCALC-DIFFERENCE =
+000830         DSQCALC-SQUARE-OF-SUM - DSQCALC-SUM-OF-SQUARES
+000840         ON SIZE ERROR
+000850             SET DSQCALC-ERROR TO TRUE
+000860     END-COMPUTE.
+000870 3000-EXIT.
+000880     EXIT.
+000890
+000900 END PROGRAM DSQCALC.
+000910
